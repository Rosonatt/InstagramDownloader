@@ -1,77 +1,941 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. InstagramDownloader.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 OUTPUT-DIR PIC X(20) VALUE "downloads".
-       77 CONTENT-TYPE PIC X(10).
-       77 URL PIC X(100).
-       77 COMMAND PIC X(200).
-       77 RESULT PIC X(100).
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Instagram Downloader".
-           
-           PERFORM UNTIL 1 = 0
-               DISPLAY "Tipo (reel/video/photo): " WITH NO ADVANCING
-               ACCEPT CONTENT-TYPE
-               MOVE FUNCTION LOWER-CASE(CONTENT-TYPE) TO CONTENT-TYPE
-               
-               IF CONTENT-TYPE NOT = "reel" AND 
-                  CONTENT-TYPE NOT = "video" AND
-                  CONTENT-TYPE NOT = "photo" THEN
-                  DISPLAY "Tipo inv치lido!"
-                  GO TO NEXT-ITERATION
-               END-IF
-               
-               DISPLAY "URL: " WITH NO ADVANCING
-               ACCEPT URL
-               MOVE FUNCTION LOWER-CASE(URL) TO URL
-               
-               IF URL = "sair" OR URL = "exit" THEN
-                  EXIT PERFORM
-               END-IF
-               
-               PERFORM DOWNLOAD-CONTENT
-               
-               DISPLAY RESULT
-           END-PERFORM.
-           STOP RUN.
-           
-       DOWNLOAD-CONTENT.
-           IF CONTENT-TYPE = "reel" THEN
-              IF URL(1:26) NOT = "https://www.instagram.com/reel/" AND
-                 URL(1:25) NOT = "http://www.instagram.com/reel/" THEN
-                 MOVE "URL inv치lida para reel" TO RESULT
-                 EXIT PARAGRAPH
-              END-IF
-           ELSE IF CONTENT-TYPE = "video" THEN
-              IF URL(1:24) NOT = "https://www.instagram.com/p/" AND
-                 URL(1:23) NOT = "http://www.instagram.com/p/" THEN
-                 MOVE "URL inv치lida para video" TO RESULT
-                 EXIT PARAGRAPH
-              END-IF
-           ELSE
-              IF URL(1:24) NOT = "https://www.instagram.com/p/" AND
-                 URL(1:23) NOT = "http://www.instagram.com/p/" THEN
-                 MOVE "URL inv치lida para photo" TO RESULT
-                 EXIT PARAGRAPH
-              END-IF
-           END-IF.
-           
-           STRING "yt-dlp -o " DELIMITED BY SIZE
-                  OUTPUT-DIR DELIMITED BY SPACE
-                  "/%(title)s.%(ext)s " DELIMITED BY SIZE
-                  URL DELIMITED BY SIZE
-                  INTO COMMAND.
-           
-           CALL "SYSTEM" USING COMMAND.
-           MOVE "Download completo" TO RESULT.
-           
-       NEXT-ITERATION.
-           CONTINUE.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INSTAGRAMDOWNLOADER.
+000120 AUTHOR. R-SONATT.
+000130 INSTALLATION. MEDIA-ARCHIVE-UNIT.
+000140 DATE-WRITTEN. 2024-02-01.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2024-02-01  RS   ORIGINAL PROGRAM - INTERACTIVE ACCEPT LOOP.
+000200* 2026-08-09  RS   BATCH MODE - READ CONTENT-TYPE/URL PAIRS FROM
+000210*                  A DOWNLOAD-QUEUE FILE INSTEAD OF ACCEPTING
+000220*                  THEM ONE AT A TIME AT THE TERMINAL.
+000230* 2026-08-09  RS   RESULT NOW REFLECTS THE ACTUAL RETURN-CODE OF
+000240*                  THE YT-DLP SYSTEM CALL INSTEAD OF ALWAYS
+000250*                  REPORTING SUCCESS.
+000260* 2026-08-09  RS   EVERY DOWNLOAD-CONTENT CALL NOW APPENDS A
+000270*                  TIMESTAMPED LINE TO DOWNLOAD-LOG FOR AUDIT.
+000280* 2026-08-09  RS   DOWNLOAD-CONTENT NOW SKIPS URLS ALREADY SEEN
+000290*                  IN DOWNLOAD-LOG INSTEAD OF RE-DOWNLOADING THEM.
+000300* 2026-08-09  RS   WRITE A SUMMARY-FILE AT END OF RUN WITH
+000310*                  TOTAL / SUCCESS / FAILED COUNTS BY CONTENT-TYPE.
+000320* 2026-08-09  RS   CHECKPOINT THE LAST QUEUE RECORD PROCESSED SO
+000330*                  AN INTERRUPTED BATCH RESUMES INSTEAD OF
+000340*                  STARTING OVER FROM RECORD ONE.
+000350* 2026-08-09  RS   ROUTE YT-DLP OUTPUT INTO A SUBFOLDER PER
+000360*                  CONTENT-TYPE AND TODAY'S DATE.
+000370* 2026-08-09  RS   ADDED STORY AND IGTV CONTENT TYPES.
+000380* 2026-08-09  RS   CAPTURE YT-DLP METADATA (TITLE, DURATION,
+000390*                  UPLOAD DATE, LIKE COUNT) TO METADATA-FILE.
+000400* 2026-08-09  RS   DISPLAY START/END TIMESTAMPS AND SET THE EXIT
+000410*                  CODE FROM THE RUN OUTCOME SO A SCHEDULER CAN
+000420*                  TELL A CLEAN RUN FROM A FAILED ONE.
+000430* 2026-08-09  RS   QUOTE URL IN THE YT-DLP SHELL COMMAND, TOLERATE
+000440*                  A MISSING DOWNLOAD-LOG/METADATA-FILE ON FIRST
+000450*                  RUN, ONLY TREAT SUCCESSFUL DOWNLOADS AS ALREADY
+000460*                  DONE FOR DEDUP, SPLIT SKIPPED/INVALID RECORDS
+000470*                  OUT OF THE FAILURE COUNT, LOG REJECTED QUEUE
+000480*                  RECORDS INSTEAD OF DROPPING THEM, AND DECODE
+000490*                  THE RAW SYSTEM() WAIT STATUS BEFORE STORING IT
+000500*                  AS THE YT-DLP EXIT CODE.
+000510* 2026-08-09  RS   KEY CHECKPOINT-FILE TO THE DOWNLOAD-QUEUE IT
+000520*                  WAS TAKEN AGAINST (BY RECORD COUNT) SO A STALE
+000530*                  CHECKPOINT AGAINST A REPLACED QUEUE IS DETECTED
+000540*                  AND DISCARDED INSTEAD OF SILENTLY SKIPPING OR
+000550*                  DROPPING RECORDS. CARRY THE RUN TOTALS IN THE
+000560*                  CHECKPOINT TOO, SO SUMMARY-FILE AND THE EXIT
+000570*                  CODE REFLECT THE WHOLE NIGHT ACROSS A RESUME,
+000580*                  NOT JUST THE PART RE-RUN. PARSE DOWNLOAD-QUEUE
+000590*                  LINES AS FREE-FORM "TYPE URL" TEXT (SPACE OR
+000600*                  COMMA SEPARATED) INSTEAD OF A FIXED COLUMN
+000610*                  LAYOUT.
+000620*----------------------------------------------------------------
+000630 
+000640 ENVIRONMENT DIVISION.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670 
+000680     SELECT DOWNLOAD-QUEUE ASSIGN TO "QUEUE"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-QUEUE-STATUS.
+000710 
+000720     SELECT DOWNLOAD-LOG ASSIGN TO "DLOG"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-LOG-STATUS.
+000750 
+000760     SELECT SUMMARY-FILE ASSIGN TO "SUMMARY"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-SUMMARY-STATUS.
+000790 
+000800     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000830 
+000840     SELECT METADATA-FILE ASSIGN TO "METADATA"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-METADATA-STATUS.
+000870 
+000880     SELECT METADATA-STAGING ASSIGN TO "MDSTAGE"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-MDSTAGE-STATUS.
+000910 
+000920 DATA DIVISION.
+000930 FILE SECTION.
+000940 
+000950*----------------------------------------------------------------
+000960* DOWNLOAD-QUEUE HOLDS ONE FREE-FORM LINE PER RECORD: THE
+000970* CONTENT-TYPE, THEN THE URL, SEPARATED BY ONE OR MORE SPACES OR
+000980* A COMMA, E.G. "reel https://www.instagram.com/reel/xyz". THE
+000990* LINE IS SPLIT BY UNSTRING IN PROCESS-QUEUE-RECORD.
+001000*----------------------------------------------------------------
+001010 FD  DOWNLOAD-QUEUE
+001020     RECORD CONTAINS 120 CHARACTERS.
+001030 01  QUEUE-RECORD.
+001040     05  QR-LINE                 PIC X(120).
+001050 
+001060 FD  DOWNLOAD-LOG
+001070     RECORD CONTAINS 232 CHARACTERS.
+001080 01  LOG-RECORD.
+001090     05  LOG-TIMESTAMP           PIC X(19).
+001100     05  FILLER                  PIC X(01) VALUE SPACE.
+001110     05  LOG-CONTENT-TYPE        PIC X(10).
+001120     05  FILLER                  PIC X(01) VALUE SPACE.
+001130     05  LOG-URL                 PIC X(100).
+001140     05  FILLER                  PIC X(01) VALUE SPACE.
+001150     05  LOG-RESULT              PIC X(100).
+001160 
+001170 FD  SUMMARY-FILE
+001180     RECORD CONTAINS 60 CHARACTERS.
+001190 01  SUMMARY-LINE                PIC X(60).
+001200 
+001210*----------------------------------------------------------------
+001220* CHECKPOINT-RECORD IS KEYED TO THE DOWNLOAD-QUEUE IT WAS TAKEN
+001230* AGAINST (BY THAT QUEUE'S TOTAL RECORD COUNT AT OPEN TIME) AND
+001240* CARRIES THE RUN TOTALS SO FAR, SO A RESUMED RUN CAN TELL A
+001250* STALE CHECKPOINT FROM A FRESH DOWNLOAD-QUEUE APART AND REPORT
+001260* THE WHOLE NIGHT'S COUNTS INSTEAD OF ONLY THE PART IT RE-RAN.
+001270*----------------------------------------------------------------
+001280 FD  CHECKPOINT-FILE
+001290     RECORD CONTAINS 40 CHARACTERS.
+001300 01  CHECKPOINT-RECORD.
+001310     05  CKPT-QUEUE-RECORD-COUNT  PIC 9(10).
+001320     05  CKPT-QUEUE-TOTAL-RECORDS PIC 9(10).
+001330     05  CKPT-TOTAL-PROCESSED     PIC 9(05).
+001340     05  CKPT-TOTAL-SUCCESS       PIC 9(05).
+001350     05  CKPT-TOTAL-FAILED        PIC 9(05).
+001360     05  CKPT-TOTAL-SKIPPED       PIC 9(05).
+001370 
+001380 FD  METADATA-FILE
+001390     RECORD CONTAINS 265 CHARACTERS.
+001400 01  METADATA-RECORD.
+001410     05  MD-TIMESTAMP            PIC X(19).
+001420     05  FILLER                  PIC X(01) VALUE SPACE.
+001430     05  MD-CONTENT-TYPE         PIC X(10).
+001440     05  FILLER                  PIC X(01) VALUE SPACE.
+001450     05  MD-URL                  PIC X(100).
+001460     05  FILLER                  PIC X(01) VALUE SPACE.
+001470     05  MD-TITLE                PIC X(100).
+001480     05  FILLER                  PIC X(01) VALUE SPACE.
+001490     05  MD-DURATION             PIC X(10).
+001500     05  FILLER                  PIC X(01) VALUE SPACE.
+001510     05  MD-UPLOAD-DATE          PIC X(10).
+001520     05  FILLER                  PIC X(01) VALUE SPACE.
+001530     05  MD-LIKE-COUNT           PIC X(10).
+001540 
+001550 FD  METADATA-STAGING
+001560     RECORD CONTAINS 200 CHARACTERS.
+001570 01  MDSTAGE-LINE                PIC X(200).
+001580 WORKING-STORAGE SECTION.
+001590 
+001600*----------------------------------------------------------------
+001610* STANDALONE ITEMS
+001620*----------------------------------------------------------------
+001630 77  OUTPUT-DIR                  PIC X(20)  VALUE "downloads".
+001640 77  WS-OUTPUT-PATH              PIC X(60).
+001650 77  CONTENT-TYPE                PIC X(10).
+001660 77  URL                         PIC X(100).
+001670 77  WS-QR-TYPE                  PIC X(10).
+001680 77  WS-QR-URL                   PIC X(100).
+001690 77  COMMAND                     PIC X(200).
+001700 77  RESULT                      PIC X(100).
+001710 77  WS-QUEUE-STATUS             PIC X(02)  VALUE "00".
+001720 77  WS-YTDLP-RETURN-CODE        PIC S9(9)  VALUE ZERO.
+001730 77  WS-YTDLP-RC-DISPLAY         PIC ZZZZZZZZ9.
+001740 77  WS-LOG-STATUS               PIC X(02)  VALUE "00".
+001750 77  WS-SUMMARY-STATUS           PIC X(02)  VALUE "00".
+001760 77  WS-CHECKPOINT-STATUS        PIC X(02)  VALUE "00".
+001770 77  WS-CHECKPOINT-COUNT         PIC 9(10)  COMP  VALUE ZERO.
+001780 77  WS-QUEUE-RECORD-COUNT       PIC 9(10)  COMP  VALUE ZERO.
+001790 77  WS-QUEUE-TOTAL-RECORDS      PIC 9(10)  COMP  VALUE ZERO.
+001800 77  WS-CHECKPOINT-QUEUE-TOTAL   PIC 9(10)  COMP  VALUE ZERO.
+001810 77  WS-SAVED-TOTAL-PROCESSED    PIC 9(05)  COMP  VALUE ZERO.
+001820 77  WS-SAVED-TOTAL-SUCCESS      PIC 9(05)  COMP  VALUE ZERO.
+001830 77  WS-SAVED-TOTAL-FAILED       PIC 9(05)  COMP  VALUE ZERO.
+001840 77  WS-SAVED-TOTAL-SKIPPED      PIC 9(05)  COMP  VALUE ZERO.
+001850 77  WS-CHECKPOINT-INTERVAL      PIC 9(05)  COMP  VALUE 5.
+001860 77  WS-DIVIDE-QUOTIENT          PIC 9(10)  COMP  VALUE ZERO.
+001870 77  WS-DIVIDE-REMAINDER         PIC 9(05)  COMP  VALUE ZERO.
+001880 77  WS-TIMESTAMP                PIC X(19).
+001890 77  WS-METADATA-STATUS          PIC X(02)  VALUE "00".
+001900 77  WS-MDSTAGE-STATUS           PIC X(02)  VALUE "00".
+001910 77  WS-MD-TITLE                 PIC X(100).
+001920 77  WS-MD-DURATION              PIC X(10).
+001930 77  WS-MD-UPLOAD-DATE           PIC X(10).
+001940 77  WS-MD-LIKE-COUNT            PIC X(10).
+001950 77  WS-QUOTE-COUNT              PIC 9(05)  COMP  VALUE ZERO.
+001960 
+001970*----------------------------------------------------------------
+001980* CURRENT DATE / TIME WORK AREAS (USED TO BUILD WS-TIMESTAMP)
+001990*----------------------------------------------------------------
+002000 01  WS-CURRENT-DATE-FIELDS.
+002010     05  WS-CD-YYYY              PIC 9(04).
+002020     05  WS-CD-MM                PIC 9(02).
+002030     05  WS-CD-DD                PIC 9(02).
+002040 
+002050 01  WS-CURRENT-TIME-FIELDS.
+002060     05  WS-CT-HH                PIC 9(02).
+002070     05  WS-CT-MM                PIC 9(02).
+002080     05  WS-CT-SS                PIC 9(02).
+002090     05  WS-CT-HH2               PIC 9(02).
+002100 
+002110*----------------------------------------------------------------
+002120* SWITCHES
+002130*----------------------------------------------------------------
+002140 01  WS-SWITCHES.
+002150     05  WS-EOF-SWITCH           PIC X(01)  VALUE "N".
+002160         88  WS-END-OF-QUEUE                VALUE "Y".
+002170         88  WS-MORE-QUEUE-RECORDS          VALUE "N".
+002180     05  WS-LOG-LOAD-EOF-SWITCH  PIC X(01)  VALUE "N".
+002190         88  WS-END-OF-LOG-LOAD             VALUE "Y".
+002200     05  WS-DUPLICATE-SWITCH     PIC X(01)  VALUE "N".
+002210         88  WS-URL-IS-DUPLICATE            VALUE "Y".
+002220         88  WS-URL-NOT-DUPLICATE           VALUE "N".
+002230 
+002240*----------------------------------------------------------------
+002250* PRIOR-URL TABLE - LOADED FROM DOWNLOAD-LOG AT STARTUP SO
+002260* DOWNLOAD-CONTENT CAN SKIP URLS ALREADY PROCESSED.
+002270*----------------------------------------------------------------
+002280 01  WS-PROCESSED-URLS.
+002290     05  WS-PROCESSED-URL        PIC X(100)
+002300                                  OCCURS 2000 TIMES
+002310                                  INDEXED BY WS-DUP-IDX.
+002320 
+002330 77  WS-PROCESSED-COUNT          PIC 9(05)  COMP  VALUE ZERO.
+002340 77  WS-PROCESSED-MAX            PIC 9(05)  COMP  VALUE 2000.
+002350 
+002360*----------------------------------------------------------------
+002370* RUN TOTALS AND PER-CONTENT-TYPE COUNTS FOR THE SUMMARY REPORT.
+002380* WS-TYPE-NAME AND WS-TYPE-COUNT ARE PARALLEL TABLES KEPT IN THE
+002390* SAME ORDER, INDEXED TOGETHER BY WS-TYPE-IDX.
+002400*----------------------------------------------------------------
+002410 01  WS-TYPE-TABLE-VALUES.
+002420     05  FILLER                  PIC X(10)  VALUE "reel".
+002430     05  FILLER                  PIC X(10)  VALUE "video".
+002440     05  FILLER                  PIC X(10)  VALUE "photo".
+002450     05  FILLER                  PIC X(10)  VALUE "story".
+002460     05  FILLER                  PIC X(10)  VALUE "igtv".
+002470 
+002480 01  WS-TYPE-NAMES REDEFINES WS-TYPE-TABLE-VALUES.
+002490     05  WS-TYPE-NAME            PIC X(10)  OCCURS 5 TIMES.
+002500 
+002510 01  WS-TYPE-COUNTS.
+002520     05  WS-TYPE-COUNT           OCCURS 5 TIMES
+002530                                  INDEXED BY WS-TYPE-IDX.
+002540         10  WS-TYPE-SUCCESS     PIC 9(05)  COMP  VALUE ZERO.
+002550         10  WS-TYPE-FAILED      PIC 9(05)  COMP  VALUE ZERO.
+002560         10  WS-TYPE-SKIPPED     PIC 9(05)  COMP  VALUE ZERO.
+002570 
+002580 77  WS-TYPE-COUNT-MAX           PIC 9(05)  COMP  VALUE 5.
+002590 77  WS-TYPE-FOUND-SWITCH        PIC X(01)  VALUE "N".
+002600     88  WS-TYPE-WAS-FOUND                  VALUE "Y".
+002610     88  WS-TYPE-NOT-FOUND                  VALUE "N".
+002620 77  WS-TYPE-MATCH-IDX           PIC 9(05)  COMP  VALUE ZERO.
+002630 
+002640 77  WS-TOTAL-PROCESSED          PIC 9(05)  COMP  VALUE ZERO.
+002650 77  WS-TOTAL-SUCCESS            PIC 9(05)  COMP  VALUE ZERO.
+002660 77  WS-TOTAL-FAILED             PIC 9(05)  COMP  VALUE ZERO.
+002670 77  WS-TOTAL-SKIPPED            PIC 9(05)  COMP  VALUE ZERO.
+002680 
+002690 77  WS-COUNT-DISPLAY            PIC ZZZZ9.
+002700 77  WS-TYPE-SUCCESS-DISPLAY     PIC ZZZZ9.
+002710 77  WS-TYPE-FAILED-DISPLAY      PIC ZZZZ9.
+002720 77  WS-TYPE-SKIPPED-DISPLAY     PIC ZZZZ9.
+002730 
+002740 PROCEDURE DIVISION.
+002750 
+002760*----------------------------------------------------------------
+002770* MAIN-PROCEDURE
+002780*   OPENS THE NIGHTLY DOWNLOAD-QUEUE AND DRIVES DOWNLOAD-CONTENT
+002790*   ONCE FOR EVERY CONTENT-TYPE / URL PAIR FOUND IN IT.
+002800*----------------------------------------------------------------
+002810 MAIN-PROCEDURE.
+002820     DISPLAY "Instagram Downloader".
+002830     PERFORM BUILD-TIMESTAMP.
+002840     DISPLAY "Inicio da execucao (nao interativa): " WS-TIMESTAMP.
+002850 
+002860     PERFORM LOAD-PROCESSED-URLS.
+002870     PERFORM LOAD-CHECKPOINT.
+002880     PERFORM COUNT-QUEUE-RECORDS.
+002890     PERFORM APPLY-CHECKPOINT-IF-VALID.
+002900 
+002910     OPEN INPUT DOWNLOAD-QUEUE.
+002920     IF WS-QUEUE-STATUS NOT = "00"
+002930         DISPLAY "Nao foi possivel abrir DOWNLOAD-QUEUE"
+002940         MOVE 1 TO RETURN-CODE
+002950         STOP RUN
+002960     END-IF.
+002970 
+002980     PERFORM OPEN-DOWNLOAD-LOG.
+002990     IF WS-LOG-STATUS NOT = "00"
+003000         DISPLAY "Nao foi possivel abrir DOWNLOAD-LOG"
+003010         CLOSE DOWNLOAD-QUEUE
+003020         MOVE 1 TO RETURN-CODE
+003030         STOP RUN
+003040     END-IF.
+003050 
+003060     PERFORM OPEN-METADATA-FILE.
+003070     IF WS-METADATA-STATUS NOT = "00"
+003080         DISPLAY "Nao foi possivel abrir METADATA-FILE"
+003090         CLOSE DOWNLOAD-QUEUE
+003100         CLOSE DOWNLOAD-LOG
+003110     MOVE 1 TO RETURN-CODE
+003120     STOP RUN
+003130     END-IF.
+003140     IF WS-CHECKPOINT-COUNT > ZERO
+003150         DISPLAY "Retomando apos checkpoint, registro "
+003160                 WS-CHECKPOINT-COUNT
+003170         PERFORM SKIP-TO-CHECKPOINT
+003180     END-IF.
+003190 
+003200     PERFORM READ-QUEUE-RECORD.
+003210     PERFORM PROCESS-QUEUE-RECORD UNTIL WS-END-OF-QUEUE.
+003220 
+003230     CLOSE DOWNLOAD-QUEUE.
+003240     CLOSE DOWNLOAD-LOG.
+003250     CLOSE METADATA-FILE.
+003260     PERFORM WRITE-SUMMARY-REPORT.
+003270     PERFORM CLEAR-CHECKPOINT.
+003280     PERFORM BUILD-TIMESTAMP.
+003290     DISPLAY "Fim da execucao: " WS-TIMESTAMP.
+003300     IF WS-TOTAL-FAILED > ZERO
+003310         MOVE 1 TO RETURN-CODE
+003320     ELSE
+003330         MOVE 0 TO RETURN-CODE
+003340     END-IF.
+003350     STOP RUN.
+003360 
+003370*----------------------------------------------------------------
+003380* OPEN-DOWNLOAD-LOG
+003390*   OPENS DOWNLOAD-LOG FOR APPEND. ON A FRESH INSTALL THE FILE
+003400*   DOES NOT EXIST YET, SO A MISSING-FILE STATUS IS TOLERATED BY
+003410*   CREATING AN EMPTY FILE FIRST AND RE-OPENING FOR APPEND.
+003420*----------------------------------------------------------------
+003430 OPEN-DOWNLOAD-LOG.
+003440     OPEN EXTEND DOWNLOAD-LOG.
+003450     IF WS-LOG-STATUS = "35"
+003460         OPEN OUTPUT DOWNLOAD-LOG
+003470         CLOSE DOWNLOAD-LOG
+003480         OPEN EXTEND DOWNLOAD-LOG
+003490     END-IF.
+003500 
+003510*----------------------------------------------------------------
+003520* OPEN-METADATA-FILE
+003530*   OPENS METADATA-FILE FOR APPEND, TOLERATING A MISSING FILE ON
+003540*   A FRESH INSTALL THE SAME WAY OPEN-DOWNLOAD-LOG DOES.
+003550*----------------------------------------------------------------
+003560 OPEN-METADATA-FILE.
+003570     OPEN EXTEND METADATA-FILE.
+003580     IF WS-METADATA-STATUS = "35"
+003590         OPEN OUTPUT METADATA-FILE
+003600         CLOSE METADATA-FILE
+003610         OPEN EXTEND METADATA-FILE
+003620     END-IF.
+003630 
+003640*----------------------------------------------------------------
+003650* PROCESS-QUEUE-RECORD
+003660*   VALIDATES THE CONTENT-TYPE OF ONE QUEUE RECORD, DRIVES
+003670*   DOWNLOAD-CONTENT FOR IT AND ADVANCES TO THE NEXT RECORD.
+003680*----------------------------------------------------------------
+003690 PROCESS-QUEUE-RECORD.
+003700     MOVE SPACES TO WS-QR-TYPE.
+003710     MOVE SPACES TO WS-QR-URL.
+003720     INSPECT QR-LINE REPLACING ALL "," BY SPACE.
+003721     UNSTRING QR-LINE DELIMITED BY ALL SPACE
+003730         INTO WS-QR-TYPE WS-QR-URL
+003740     END-UNSTRING.
+003750     MOVE FUNCTION LOWER-CASE(WS-QR-TYPE) TO CONTENT-TYPE.
+003760     MOVE FUNCTION LOWER-CASE(WS-QR-URL) TO URL.
+003770 
+003780     IF CONTENT-TYPE NOT = "reel" AND
+003790        CONTENT-TYPE NOT = "video" AND
+003800        CONTENT-TYPE NOT = "story" AND
+003810        CONTENT-TYPE NOT = "igtv" AND
+003820        CONTENT-TYPE NOT = "photo" THEN
+003830         MOVE "Tipo invalido" TO RESULT
+003840         PERFORM WRITE-DOWNLOAD-LOG-RECORD
+003850         DISPLAY "Tipo invalido: " CONTENT-TYPE
+003860     ELSE
+003870         PERFORM DOWNLOAD-CONTENT
+003880         DISPLAY RESULT
+003890     END-IF.
+003900 
+003910     PERFORM CHECKPOINT-IF-DUE.
+003920 
+003930     PERFORM READ-QUEUE-RECORD.
+003940 
+003950*----------------------------------------------------------------
+003960* READ-QUEUE-RECORD
+003970*   READS THE NEXT CONTENT-TYPE / URL PAIR FROM DOWNLOAD-QUEUE
+003980*   AND SETS WS-EOF-SWITCH WHEN THE FILE IS EXHAUSTED.
+003990*----------------------------------------------------------------
+004000 READ-QUEUE-RECORD.
+004010     READ DOWNLOAD-QUEUE
+004020         AT END
+004030             SET WS-END-OF-QUEUE TO TRUE
+004040         NOT AT END
+004050             ADD 1 TO WS-QUEUE-RECORD-COUNT
+004060     END-READ.
+004070 
+004080*----------------------------------------------------------------
+004090* LOAD-CHECKPOINT
+004100*   READS THE LAST CHECKPOINT RECORD WRITTEN BY A PRIOR, POSSIBLY
+004110*   INTERRUPTED, RUN, INCLUDING THE DOWNLOAD-QUEUE RECORD COUNT
+004120*   AND RUN TOTALS IT WAS TAKEN AGAINST. A MISSING CHECKPOINT-FILE
+004130*   MEANS THIS IS A FRESH RUN STARTING FROM RECORD ONE. WHETHER
+004140*   THE SAVED VALUES ARE ACTUALLY HONORED IS DECIDED LATER BY
+004150*   APPLY-CHECKPOINT-IF-VALID, ONCE THE CURRENT DOWNLOAD-QUEUE
+004160*   HAS BEEN COUNTED.
+004170*----------------------------------------------------------------
+004180 LOAD-CHECKPOINT.
+004190     MOVE ZERO TO WS-CHECKPOINT-COUNT.
+004200     MOVE ZERO TO WS-CHECKPOINT-QUEUE-TOTAL.
+004210     MOVE ZERO TO WS-SAVED-TOTAL-PROCESSED.
+004220     MOVE ZERO TO WS-SAVED-TOTAL-SUCCESS.
+004230     MOVE ZERO TO WS-SAVED-TOTAL-FAILED.
+004240     MOVE ZERO TO WS-SAVED-TOTAL-SKIPPED.
+004250     OPEN INPUT CHECKPOINT-FILE.
+004260     IF WS-CHECKPOINT-STATUS = "00"
+004270         READ CHECKPOINT-FILE
+004280             NOT AT END
+004290                 MOVE CKPT-QUEUE-RECORD-COUNT
+004300                     TO WS-CHECKPOINT-COUNT
+004310                 MOVE CKPT-QUEUE-TOTAL-RECORDS
+004320                     TO WS-CHECKPOINT-QUEUE-TOTAL
+004330                 MOVE CKPT-TOTAL-PROCESSED
+004340                     TO WS-SAVED-TOTAL-PROCESSED
+004350                 MOVE CKPT-TOTAL-SUCCESS
+004360                     TO WS-SAVED-TOTAL-SUCCESS
+004370                 MOVE CKPT-TOTAL-FAILED
+004380                     TO WS-SAVED-TOTAL-FAILED
+004390                 MOVE CKPT-TOTAL-SKIPPED
+004400                     TO WS-SAVED-TOTAL-SKIPPED
+004410         END-READ
+004420         CLOSE CHECKPOINT-FILE
+004430     END-IF.
+004440 
+004450*----------------------------------------------------------------
+004460* COUNT-QUEUE-RECORDS
+004470*   COUNTS THE RECORDS IN THE CURRENTLY-ASSIGNED DOWNLOAD-QUEUE SO
+004480*   APPLY-CHECKPOINT-IF-VALID CAN TELL WHETHER A SAVED CHECKPOINT
+004490*   WAS TAKEN AGAINST THIS SAME QUEUE OR A DIFFERENT (E.G.
+004500*   TONIGHT'S FRESH) ONE. LEAVES DOWNLOAD-QUEUE CLOSED AND THE
+004510*   END-OF-QUEUE SWITCH RESET SO THE REAL READING PASS STARTS
+004520*   CLEAN.
+004530*----------------------------------------------------------------
+004540 COUNT-QUEUE-RECORDS.
+004550     MOVE ZERO TO WS-QUEUE-TOTAL-RECORDS.
+004560     OPEN INPUT DOWNLOAD-QUEUE.
+004570     IF WS-QUEUE-STATUS = "00"
+004580         PERFORM COUNT-ONE-QUEUE-RECORD UNTIL WS-END-OF-QUEUE
+004590         CLOSE DOWNLOAD-QUEUE
+004600     END-IF.
+004610     SET WS-MORE-QUEUE-RECORDS TO TRUE.
+004620 
+004630*----------------------------------------------------------------
+004640* COUNT-ONE-QUEUE-RECORD
+004650*   READS ONE DOWNLOAD-QUEUE RECORD DURING THE COUNTING PASS. USED
+004660*   AS THE PERFORM ... UNTIL PARAGRAPH OF COUNT-QUEUE-RECORDS.
+004670*----------------------------------------------------------------
+004680 COUNT-ONE-QUEUE-RECORD.
+004690     READ DOWNLOAD-QUEUE
+004700         AT END
+004710             SET WS-END-OF-QUEUE TO TRUE
+004720         NOT AT END
+004730             ADD 1 TO WS-QUEUE-TOTAL-RECORDS
+004740     END-READ.
+004750 
+004760*----------------------------------------------------------------
+004770* APPLY-CHECKPOINT-IF-VALID
+004780*   HONORS THE SAVED CHECKPOINT AND RUN TOTALS ONLY WHEN THEY WERE
+004790*   TAKEN AGAINST A DOWNLOAD-QUEUE WITH THE SAME RECORD COUNT AS
+004800*   THE ONE JUST COUNTED. OTHERWISE THE DOWNLOAD-QUEUE HAS CHANGED
+004810*   SINCE THE CHECKPOINT WAS WRITTEN (E.G. TONIGHT'S QUEUE
+004820*   REPLACED AN INTERRUPTED RUN'S QUEUE) SO THE STALE CHECKPOINT
+004830*   IS DISCARDED AND THE RUN STARTS AT RECORD ONE, TOTALS AT ZERO.
+004840*----------------------------------------------------------------
+004850 APPLY-CHECKPOINT-IF-VALID.
+004860     IF WS-CHECKPOINT-COUNT > ZERO AND
+004870        WS-CHECKPOINT-QUEUE-TOTAL = WS-QUEUE-TOTAL-RECORDS
+004880         MOVE WS-SAVED-TOTAL-PROCESSED TO WS-TOTAL-PROCESSED
+004890         MOVE WS-SAVED-TOTAL-SUCCESS   TO WS-TOTAL-SUCCESS
+004900         MOVE WS-SAVED-TOTAL-FAILED    TO WS-TOTAL-FAILED
+004910         MOVE WS-SAVED-TOTAL-SKIPPED   TO WS-TOTAL-SKIPPED
+004920     ELSE
+004930         IF WS-CHECKPOINT-COUNT > ZERO
+004940             DISPLAY "Checkpoint nao corresponde ao "
+004950                 "DOWNLOAD-QUEUE atual, iniciando do registro um"
+004960         END-IF
+004970         MOVE ZERO TO WS-CHECKPOINT-COUNT
+004980     END-IF.
+004990 
+005000*----------------------------------------------------------------
+005010* SKIP-TO-CHECKPOINT
+005020*   RE-READS AND DISCARDS THE QUEUE RECORDS ALREADY PROCESSED
+005030*   BEFORE THE LAST CHECKPOINT SO WORK RESUMES AT THE FIRST
+005040*   RECORD NOT YET HANDLED.
+005050*----------------------------------------------------------------
+005060 SKIP-TO-CHECKPOINT.
+005070     PERFORM READ-QUEUE-RECORD
+005080         UNTIL WS-END-OF-QUEUE OR
+005090               WS-QUEUE-RECORD-COUNT >= WS-CHECKPOINT-COUNT.
+005100 
+005110*----------------------------------------------------------------
+005120* CHECKPOINT-IF-DUE
+005130*   WRITES A NEW CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+005140*   SO A RESTART LOSES AT MOST ONE INTERVAL'S WORTH OF PROGRESS.
+005150*----------------------------------------------------------------
+005160 CHECKPOINT-IF-DUE.
+005170     DIVIDE WS-QUEUE-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+005180         GIVING WS-DIVIDE-QUOTIENT
+005190         REMAINDER WS-DIVIDE-REMAINDER.
+005200     IF WS-DIVIDE-REMAINDER = ZERO
+005210         PERFORM WRITE-CHECKPOINT
+005220     END-IF.
+005230 
+005240*----------------------------------------------------------------
+005250* WRITE-CHECKPOINT
+005260*   PERSISTS THE NUMBER OF QUEUE RECORDS READ SO FAR, THE TOTAL
+005270*   SIZE OF THE DOWNLOAD-QUEUE BEING PROCESSED, AND THE RUN
+005280*   TOTALS SO FAR TO CHECKPOINT-FILE, OVERWRITING WHATEVER WAS
+005290*   THERE BEFORE.
+005300*----------------------------------------------------------------
+005310 WRITE-CHECKPOINT.
+005320     MOVE WS-QUEUE-RECORD-COUNT  TO CKPT-QUEUE-RECORD-COUNT.
+005330     MOVE WS-QUEUE-TOTAL-RECORDS TO CKPT-QUEUE-TOTAL-RECORDS.
+005340     MOVE WS-TOTAL-PROCESSED     TO CKPT-TOTAL-PROCESSED.
+005350     MOVE WS-TOTAL-SUCCESS       TO CKPT-TOTAL-SUCCESS.
+005360     MOVE WS-TOTAL-FAILED        TO CKPT-TOTAL-FAILED.
+005370     MOVE WS-TOTAL-SKIPPED       TO CKPT-TOTAL-SKIPPED.
+005380     OPEN OUTPUT CHECKPOINT-FILE.
+005390     WRITE CHECKPOINT-RECORD.
+005400     CLOSE CHECKPOINT-FILE.
+005410 
+005420*----------------------------------------------------------------
+005430* CLEAR-CHECKPOINT
+005440*   RESETS THE CHECKPOINT TO ZERO ONCE A RUN FINISHES CLEANLY SO
+005450*   THE NEXT RUN AGAINST A NEW DOWNLOAD-QUEUE STARTS AT RECORD
+005460*   ONE INSTEAD OF SKIPPING IT AS ALREADY DONE.
+005470*----------------------------------------------------------------
+005480 CLEAR-CHECKPOINT.
+005490     MOVE ZERO TO CHECKPOINT-RECORD.
+005500     OPEN OUTPUT CHECKPOINT-FILE.
+005510     WRITE CHECKPOINT-RECORD.
+005520     CLOSE CHECKPOINT-FILE.
+005530*----------------------------------------------------------------
+005540* LOAD-PROCESSED-URLS
+005550*   PRE-LOADS EVERY URL ALREADY RECORDED IN DOWNLOAD-LOG SO
+005560*   DOWNLOAD-CONTENT CAN DETECT REPEATS BEFORE CALLING YT-DLP.
+005570*   A MISSING DOWNLOAD-LOG (FIRST RUN) IS NOT AN ERROR.
+005580*----------------------------------------------------------------
+005590 LOAD-PROCESSED-URLS.
+005600     OPEN INPUT DOWNLOAD-LOG.
+005610     IF WS-LOG-STATUS = "00"
+005620         PERFORM READ-LOG-RECORD-FOR-LOAD
+005630             UNTIL WS-END-OF-LOG-LOAD
+005640         CLOSE DOWNLOAD-LOG
+005650     END-IF.
+005660 
+005670*----------------------------------------------------------------
+005680* READ-LOG-RECORD-FOR-LOAD
+005690*   READS ONE DOWNLOAD-LOG RECORD DURING STARTUP AND ADDS ITS
+005700*   URL TO WS-PROCESSED-URLS, IGNORING RECORDS ONCE THE TABLE
+005710*   IS FULL.
+005720*----------------------------------------------------------------
+005730 READ-LOG-RECORD-FOR-LOAD.
+005740     READ DOWNLOAD-LOG
+005750         AT END
+005760             SET WS-END-OF-LOG-LOAD TO TRUE
+005770         NOT AT END
+005780             IF LOG-RESULT = "Download completo" AND
+005790                WS-PROCESSED-COUNT < WS-PROCESSED-MAX
+005800                 ADD 1 TO WS-PROCESSED-COUNT
+005810                 SET WS-DUP-IDX TO WS-PROCESSED-COUNT
+005820                 MOVE LOG-URL TO WS-PROCESSED-URL(WS-DUP-IDX)
+005830             END-IF
+005840     END-READ.
+005850 
+005860*----------------------------------------------------------------
+005870* CHECK-ONE-URL
+005880*   COMPARES URL AGAINST ONE ENTRY OF WS-PROCESSED-URLS. USED AS
+005890*   THE VARYING PARAGRAPH OF THE DUPLICATE-CHECK PERFORM.
+005900*----------------------------------------------------------------
+005910 CHECK-ONE-URL.
+005920     IF WS-PROCESSED-URL(WS-DUP-IDX) = URL
+005930         SET WS-URL-IS-DUPLICATE TO TRUE
+005940     END-IF.
+005950 
+005960*----------------------------------------------------------------
+005970* DOWNLOAD-CONTENT
+005980*   VALIDATES THE URL FOR THE GIVEN CONTENT-TYPE, SKIPS URLS
+005990*   ALREADY SEEN IN DOWNLOAD-LOG, INVOKES YT-DLP THROUGH THE
+006000*   SYSTEM SHELL AND SETS RESULT.
+006010*----------------------------------------------------------------
+006020 DOWNLOAD-CONTENT.
+006030     IF CONTENT-TYPE = "reel" THEN
+006040        IF URL(1:31) NOT = "https://www.instagram.com/reel/" AND
+006050           URL(1:30) NOT = "http://www.instagram.com/reel/" THEN
+006060           MOVE "URL invalida para reel" TO RESULT
+006070           PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006080           EXIT PARAGRAPH
+006090        END-IF
+006100     ELSE IF CONTENT-TYPE = "video" THEN
+006110        IF URL(1:28) NOT = "https://www.instagram.com/p/" AND
+006120           URL(1:27) NOT = "http://www.instagram.com/p/" THEN
+006130           MOVE "URL invalida para video" TO RESULT
+006140           PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006150           EXIT PARAGRAPH
+006160        END-IF
+006170     ELSE IF CONTENT-TYPE = "story" THEN
+006180        IF URL(1:34) NOT =
+006190           "https://www.instagram.com/stories/" AND
+006200           URL(1:33) NOT =
+006210           "http://www.instagram.com/stories/" THEN
+006220           MOVE "URL invalida para story" TO RESULT
+006230           PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006240           EXIT PARAGRAPH
+006250        END-IF
+006260     ELSE IF CONTENT-TYPE = "igtv" THEN
+006270        IF URL(1:29) NOT = "https://www.instagram.com/tv/" AND
+006280           URL(1:28) NOT = "http://www.instagram.com/tv/" THEN
+006290           MOVE "URL invalida para igtv" TO RESULT
+006300           PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006310           EXIT PARAGRAPH
+006320        END-IF
+006330     ELSE
+006340        IF URL(1:28) NOT = "https://www.instagram.com/p/" AND
+006350           URL(1:27) NOT = "http://www.instagram.com/p/" THEN
+006360           MOVE "URL invalida para photo" TO RESULT
+006370           PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006380           EXIT PARAGRAPH
+006390        END-IF
+006400     END-IF.
+006410 
+006420     MOVE ZERO TO WS-QUOTE-COUNT.
+006430     INSPECT URL TALLYING WS-QUOTE-COUNT FOR ALL "'".
+006440     IF WS-QUOTE-COUNT > ZERO
+006450         MOVE "URL invalida (aspas simples)" TO RESULT
+006460         PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006470         EXIT PARAGRAPH
+006480     END-IF.
+006490 
+006500     SET WS-URL-NOT-DUPLICATE TO TRUE.
+006510     PERFORM CHECK-ONE-URL
+006520         VARYING WS-DUP-IDX FROM 1 BY 1
+006530         UNTIL WS-DUP-IDX > WS-PROCESSED-COUNT.
+006540 
+006550     IF WS-URL-IS-DUPLICATE
+006560         MOVE "Ja baixado anteriormente" TO RESULT
+006570         PERFORM WRITE-DOWNLOAD-LOG-RECORD
+006580         EXIT PARAGRAPH
+006590     END-IF.
+006600 
+006610     PERFORM BUILD-OUTPUT-PATH.
+006620     MOVE SPACES TO COMMAND.
+006630     STRING "yt-dlp -o '" DELIMITED BY SIZE
+006640            WS-OUTPUT-PATH DELIMITED BY SPACE
+006650            "/%(title)s.%(ext)s' '" DELIMITED BY SIZE
+006660            URL DELIMITED BY SPACE
+006670            "'" DELIMITED BY SIZE
+006680            INTO COMMAND.
+006690 
+006700     CALL "SYSTEM" USING COMMAND.
+006710     MOVE RETURN-CODE TO WS-YTDLP-RETURN-CODE.
+006720     DIVIDE WS-YTDLP-RETURN-CODE BY 256
+006730         GIVING WS-YTDLP-RETURN-CODE
+006740         REMAINDER WS-DIVIDE-REMAINDER.
+006750 
+006760     IF WS-YTDLP-RETURN-CODE = ZERO
+006770         MOVE "Download completo" TO RESULT
+006780         PERFORM CAPTURE-METADATA
+006790     ELSE
+006800         MOVE WS-YTDLP-RETURN-CODE TO WS-YTDLP-RC-DISPLAY
+006810         MOVE SPACES TO RESULT
+006820         STRING "Falha no download (codigo " DELIMITED BY SIZE
+006830                WS-YTDLP-RC-DISPLAY DELIMITED BY SIZE
+006840                ")" DELIMITED BY SIZE
+006850                INTO RESULT
+006860         END-STRING
+006870     END-IF.
+006880 
+006890     PERFORM WRITE-DOWNLOAD-LOG-RECORD.
+006900 
+006910     IF RESULT = "Download completo"
+006920         IF WS-PROCESSED-COUNT < WS-PROCESSED-MAX
+006930             ADD 1 TO WS-PROCESSED-COUNT
+006940             SET WS-DUP-IDX TO WS-PROCESSED-COUNT
+006950             MOVE URL TO WS-PROCESSED-URL(WS-DUP-IDX)
+006960         END-IF
+006970     END-IF.
+006980 
+006990*----------------------------------------------------------------
+007000* BUILD-TIMESTAMP
+007010*   FORMATS TODAY'S DATE AND THE CURRENT TIME INTO WS-TIMESTAMP
+007020*   FOR USE ON THE DOWNLOAD-LOG AUDIT RECORD.
+007030*----------------------------------------------------------------
+007040 BUILD-TIMESTAMP.
+007050     ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+007060     ACCEPT WS-CURRENT-TIME-FIELDS FROM TIME.
+007070     STRING WS-CD-YYYY           DELIMITED BY SIZE
+007080            "-"                  DELIMITED BY SIZE
+007090            WS-CD-MM             DELIMITED BY SIZE
+007100            "-"                  DELIMITED BY SIZE
+007110            WS-CD-DD             DELIMITED BY SIZE
+007120            " "                  DELIMITED BY SIZE
+007130            WS-CT-HH             DELIMITED BY SIZE
+007140            ":"                  DELIMITED BY SIZE
+007150            WS-CT-MM             DELIMITED BY SIZE
+007160            ":"                  DELIMITED BY SIZE
+007170            WS-CT-SS             DELIMITED BY SIZE
+007180            INTO WS-TIMESTAMP.
+007190 
+007200*----------------------------------------------------------------
+007210* BUILD-OUTPUT-PATH
+007220*   BUILDS THE YT-DLP OUTPUT FOLDER FOR THE CURRENT CONTENT-TYPE,
+007230*   ROUTING EACH DOWNLOAD UNDER OUTPUT-DIR/CONTENT-TYPE/YYYY-MM-DD
+007240*   SO A DAY'S REELS, VIDEOS AND PHOTOS DO NOT MIX TOGETHER.
+007250*----------------------------------------------------------------
+007260 BUILD-OUTPUT-PATH.
+007270     ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+007280     MOVE SPACES TO WS-OUTPUT-PATH.
+007290     STRING OUTPUT-DIR    DELIMITED BY SPACE
+007300            "/"           DELIMITED BY SIZE
+007310            CONTENT-TYPE  DELIMITED BY SPACE
+007320            "/"           DELIMITED BY SIZE
+007330            WS-CD-YYYY    DELIMITED BY SIZE
+007340            "-"           DELIMITED BY SIZE
+007350            WS-CD-MM      DELIMITED BY SIZE
+007360            "-"           DELIMITED BY SIZE
+007370            WS-CD-DD      DELIMITED BY SIZE
+007380            INTO WS-OUTPUT-PATH.
+007390 
+007400 
+007410*----------------------------------------------------------------
+007420*----------------------------------------------------------------
+007430* CAPTURE-METADATA
+007440*   ASKS YT-DLP FOR THE TITLE, DURATION, UPLOAD DATE AND LIKE
+007450*   COUNT OF THE URL JUST DOWNLOADED, STAGES THE PIPE-DELIMITED
+007460*   RESULT IN METADATA-STAGING AND UNSTRINGS IT INTO THE
+007470*   METADATA-FILE RECORD FIELDS.
+007480*----------------------------------------------------------------
+007490 CAPTURE-METADATA.
+007500     MOVE SPACES TO COMMAND.
+007510     STRING "yt-dlp --skip-download --print " DELIMITED BY SIZE
+007520            "'%(title)s|%(duration)s|" DELIMITED BY SIZE
+007530            "%(upload_date)s|%(like_count)s' '" DELIMITED BY SIZE
+007540            URL DELIMITED BY SPACE
+007550            "' > MDSTAGE" DELIMITED BY SIZE
+007560            INTO COMMAND.
+007570     CALL "SYSTEM" USING COMMAND.
+007580 
+007590     MOVE SPACES TO WS-MD-TITLE.
+007600     MOVE SPACES TO WS-MD-DURATION.
+007610     MOVE SPACES TO WS-MD-UPLOAD-DATE.
+007620     MOVE SPACES TO WS-MD-LIKE-COUNT.
+007630 
+007640     OPEN INPUT METADATA-STAGING.
+007650     IF WS-MDSTAGE-STATUS = "00"
+007660         READ METADATA-STAGING
+007670             NOT AT END
+007680                 UNSTRING MDSTAGE-LINE DELIMITED BY "|"
+007690                     INTO WS-MD-TITLE
+007700                          WS-MD-DURATION
+007710                          WS-MD-UPLOAD-DATE
+007720                          WS-MD-LIKE-COUNT
+007730                 END-UNSTRING
+007740         END-READ
+007750         CLOSE METADATA-STAGING
+007760     END-IF.
+007770 
+007780     PERFORM WRITE-METADATA-RECORD.
+007790 
+007800*----------------------------------------------------------------
+007810* WRITE-METADATA-RECORD
+007820*   APPENDS ONE METADATA LINE TO METADATA-FILE FOR THE CURRENT
+007830*   CONTENT-TYPE / URL.
+007840*----------------------------------------------------------------
+007850 WRITE-METADATA-RECORD.
+007860     MOVE SPACES            TO METADATA-RECORD.
+007870     PERFORM BUILD-TIMESTAMP.
+007880     MOVE WS-TIMESTAMP      TO MD-TIMESTAMP.
+007890     MOVE CONTENT-TYPE      TO MD-CONTENT-TYPE.
+007900     MOVE URL               TO MD-URL.
+007910     MOVE WS-MD-TITLE       TO MD-TITLE.
+007920     MOVE WS-MD-DURATION    TO MD-DURATION.
+007930     MOVE WS-MD-UPLOAD-DATE TO MD-UPLOAD-DATE.
+007940     MOVE WS-MD-LIKE-COUNT  TO MD-LIKE-COUNT.
+007950     WRITE METADATA-RECORD.
+007960 
+007970* WRITE-DOWNLOAD-LOG-RECORD
+007980*   APPENDS ONE AUDIT LINE TO DOWNLOAD-LOG FOR THE CURRENT
+007990*   CONTENT-TYPE / URL / RESULT.
+008000*----------------------------------------------------------------
+008010 WRITE-DOWNLOAD-LOG-RECORD.
+008020     MOVE SPACES        TO LOG-RECORD.
+008030     PERFORM BUILD-TIMESTAMP.
+008040     MOVE WS-TIMESTAMP  TO LOG-TIMESTAMP.
+008050     MOVE CONTENT-TYPE  TO LOG-CONTENT-TYPE.
+008060     MOVE URL           TO LOG-URL.
+008070     MOVE RESULT        TO LOG-RESULT.
+008080     WRITE LOG-RECORD.
+008090     PERFORM TALLY-RESULT.
+008100 
+008110*----------------------------------------------------------------
+008120* TALLY-RESULT
+008130*   ADDS THE OUTCOME OF THE CURRENT CONTENT-TYPE / URL PAIR TO
+008140*   THE RUN TOTALS AND TO THE PER-CONTENT-TYPE COUNTS USED BY
+008150*   WRITE-SUMMARY-REPORT.
+008160*----------------------------------------------------------------
+008170 TALLY-RESULT.
+008180     SET WS-TYPE-NOT-FOUND TO TRUE.
+008190     PERFORM FIND-ONE-TYPE
+008200         VARYING WS-TYPE-IDX FROM 1 BY 1
+008210         UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-MAX.
+008220 
+008230     ADD 1 TO WS-TOTAL-PROCESSED.
+008240     IF RESULT = "Download completo"
+008250         ADD 1 TO WS-TOTAL-SUCCESS
+008260         IF WS-TYPE-WAS-FOUND
+008270             SET WS-TYPE-IDX TO WS-TYPE-MATCH-IDX
+008280             ADD 1 TO WS-TYPE-SUCCESS(WS-TYPE-IDX)
+008290         END-IF
+008300     ELSE IF RESULT = "Ja baixado anteriormente" OR
+008310              RESULT = "Tipo invalido" OR
+008320              RESULT(1:12) = "URL invalida"
+008330         ADD 1 TO WS-TOTAL-SKIPPED
+008340         IF WS-TYPE-WAS-FOUND
+008350             SET WS-TYPE-IDX TO WS-TYPE-MATCH-IDX
+008360             ADD 1 TO WS-TYPE-SKIPPED(WS-TYPE-IDX)
+008370         END-IF
+008380     ELSE
+008390         ADD 1 TO WS-TOTAL-FAILED
+008400         IF WS-TYPE-WAS-FOUND
+008410             SET WS-TYPE-IDX TO WS-TYPE-MATCH-IDX
+008420             ADD 1 TO WS-TYPE-FAILED(WS-TYPE-IDX)
+008430         END-IF
+008440     END-IF.
+008450 
+008460*----------------------------------------------------------------
+008470* FIND-ONE-TYPE
+008480*   TESTS ONE ENTRY OF WS-TYPE-NAME AGAINST CONTENT-TYPE. USED AS
+008490*   THE VARYING PARAGRAPH OF THE TYPE-LOOKUP PERFORM. RECORDS THE
+008500*   MATCHING SUBSCRIPT IN WS-TYPE-MATCH-IDX WHEN FOUND.
+008510*----------------------------------------------------------------
+008520 FIND-ONE-TYPE.
+008530     IF WS-TYPE-NOT-FOUND AND
+008540        WS-TYPE-NAME(WS-TYPE-IDX) = CONTENT-TYPE
+008550         SET WS-TYPE-WAS-FOUND TO TRUE
+008560         SET WS-TYPE-MATCH-IDX TO WS-TYPE-IDX
+008570     END-IF.
+008580 
+008590*----------------------------------------------------------------
+008600* WRITE-SUMMARY-REPORT
+008610*   WRITES THE END-OF-RUN TOTALS TO SUMMARY-FILE SO THE OPERATOR
+008620*   CAN TELL AT A GLANCE WHETHER LAST NIGHT'S RUN FINISHED CLEAN
+008630*   WITHOUT READING EVERY DOWNLOAD-LOG LINE.
+008640*----------------------------------------------------------------
+008650 WRITE-SUMMARY-REPORT.
+008660     OPEN OUTPUT SUMMARY-FILE.
+008670     IF WS-SUMMARY-STATUS NOT = "00"
+008680         DISPLAY "Nao foi possivel abrir SUMMARY-FILE"
+008690         GO TO WRITE-SUMMARY-REPORT-EXIT
+008700     END-IF.
+008710 
+008720     MOVE SPACES TO SUMMARY-LINE.
+008730     STRING "Instagram Downloader - Resumo da Execucao"
+008740            DELIMITED BY SIZE INTO SUMMARY-LINE.
+008750     WRITE SUMMARY-LINE.
+008760 
+008770     MOVE SPACES TO SUMMARY-LINE.
+008780     PERFORM BUILD-TIMESTAMP.
+008790     STRING "Data/Hora: " DELIMITED BY SIZE
+008800            WS-TIMESTAMP  DELIMITED BY SIZE
+008810            INTO SUMMARY-LINE.
+008820     WRITE SUMMARY-LINE.
+008830 
+008840     MOVE SPACES TO SUMMARY-LINE.
+008850     WRITE SUMMARY-LINE.
+008860 
+008870     MOVE SPACES TO SUMMARY-LINE.
+008880     MOVE WS-TOTAL-PROCESSED TO WS-COUNT-DISPLAY.
+008890     STRING "Total processado: " DELIMITED BY SIZE
+008900            WS-COUNT-DISPLAY     DELIMITED BY SIZE
+008910            INTO SUMMARY-LINE.
+008920     WRITE SUMMARY-LINE.
+008930 
+008940     MOVE SPACES TO SUMMARY-LINE.
+008950     MOVE WS-TOTAL-SUCCESS TO WS-COUNT-DISPLAY.
+008960     STRING "Sucesso: " DELIMITED BY SIZE
+008970            WS-COUNT-DISPLAY DELIMITED BY SIZE
+008980            INTO SUMMARY-LINE.
+008990     WRITE SUMMARY-LINE.
+009000 
+009010     MOVE SPACES TO SUMMARY-LINE.
+009020     MOVE WS-TOTAL-FAILED TO WS-COUNT-DISPLAY.
+009030     STRING "Falha: " DELIMITED BY SIZE
+009040            WS-COUNT-DISPLAY DELIMITED BY SIZE
+009050            INTO SUMMARY-LINE.
+009060     WRITE SUMMARY-LINE.
+009070 
+009080     MOVE SPACES TO SUMMARY-LINE.
+009090     MOVE WS-TOTAL-SKIPPED TO WS-COUNT-DISPLAY.
+009100     STRING "Ignorado (duplicado/invalido): " DELIMITED BY SIZE
+009110            WS-COUNT-DISPLAY DELIMITED BY SIZE
+009120            INTO SUMMARY-LINE.
+009130     WRITE SUMMARY-LINE.
+009140 
+009150     MOVE SPACES TO SUMMARY-LINE.
+009160     WRITE SUMMARY-LINE.
+009170 
+009180     PERFORM WRITE-TYPE-SUMMARY-LINE
+009190         VARYING WS-TYPE-IDX FROM 1 BY 1
+009200         UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-MAX.
+009210 
+009220     CLOSE SUMMARY-FILE.
+009230 
+009240 WRITE-SUMMARY-REPORT-EXIT.
+009250     EXIT.
+009260 
+009270*----------------------------------------------------------------
+009280* WRITE-TYPE-SUMMARY-LINE
+009290*   WRITES ONE "SUCESSO / FALHA POR TIPO" LINE FOR THE CONTENT
+009300*   TYPE AT WS-TYPE-IDX. USED AS THE VARYING PARAGRAPH OF THE
+009310*   PER-TYPE BREAKDOWN PERFORM IN WRITE-SUMMARY-REPORT.
+009320*----------------------------------------------------------------
+009330 WRITE-TYPE-SUMMARY-LINE.
+009340     MOVE SPACES TO SUMMARY-LINE.
+009350     MOVE WS-TYPE-SUCCESS(WS-TYPE-IDX) TO WS-COUNT-DISPLAY.
+009360     MOVE WS-COUNT-DISPLAY TO WS-TYPE-SUCCESS-DISPLAY.
+009370     MOVE WS-TYPE-FAILED(WS-TYPE-IDX) TO WS-COUNT-DISPLAY.
+009380     MOVE WS-COUNT-DISPLAY TO WS-TYPE-FAILED-DISPLAY.
+009390     MOVE WS-TYPE-SKIPPED(WS-TYPE-IDX) TO WS-COUNT-DISPLAY.
+009400     MOVE WS-COUNT-DISPLAY TO WS-TYPE-SKIPPED-DISPLAY.
+009410     STRING WS-TYPE-NAME(WS-TYPE-IDX)  DELIMITED BY SPACE
+009420            " - sucesso: "             DELIMITED BY SIZE
+009430            WS-TYPE-SUCCESS-DISPLAY    DELIMITED BY SIZE
+009440            ", falha: "                DELIMITED BY SIZE
+009450            WS-TYPE-FAILED-DISPLAY     DELIMITED BY SIZE
+009460            ", ignorado: "             DELIMITED BY SIZE
+009470            WS-TYPE-SKIPPED-DISPLAY    DELIMITED BY SIZE
+009480            INTO SUMMARY-LINE.
+009490     WRITE SUMMARY-LINE.
